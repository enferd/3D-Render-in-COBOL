@@ -1,14 +1,144 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 3DRENDER.
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.     
-       SPECIAL-NAMES.             
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO "CTLCARD"
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS WS-FS-CONTROL.
+
+           SELECT RENDER-HIST-FILE  ASSIGN TO "RNDRHIST"
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS WS-FS-HIST.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS WS-FS-CHKPT.
+
+           SELECT STATS-FILE ASSIGN TO "STATSRPT"
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS WS-FS-STATS.
+
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCPTNS"
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS WS-FS-EXCP.
+
+           SELECT OPTIONAL SHAPES-FILE ASSIGN TO "SHAPES"
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS WS-FS-SHAPES.
+
+           SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG"
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS WS-FS-RUNLOG.
+
+           SELECT PRINT-FILE ASSIGN TO "PRTIMAGE"
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS WS-FS-PRINT.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTROL-FILE.
+       01  CTL-RECORD.
+           05  CTL-TURNS             PIC 9(08).
+           05  CTL-WIDTH             PIC 9(03).
+           05  CTL-HEIGHT            PIC 9(03).
+           05  CTL-WAIT              PIC 9V999.
+           05  CTL-MODE              PIC X(01).
+           05  CTL-INTERACTIVE       PIC X(01).
+           05  CTL-SEED              PIC 9(16).
+           05  FILLER                PIC X(40).
+
+       FD  RENDER-HIST-FILE.
+       01  RH-RECORD.
+           05  RH-TURN               PIC 9(08).
+           05  FILLER                PIC X(01).
+           05  RH-TIMESTAMP          PIC 9(18).
+           05  FILLER                PIC X(01).
+           05  RH-LINE-NO            PIC 9(03).
+           05  FILLER                PIC X(01).
+           05  RH-LINE-TEXT          PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       01  CP-RECORD.
+           05  CP-TURN               PIC 9(08).
+           05  FILLER                PIC X(01).
+           05  CP-X1                 PIC S9(03).
+           05  FILLER                PIC X(01).
+           05  CP-Y1                 PIC S9(03).
+           05  FILLER                PIC X(01).
+           05  CP-X2                 PIC S9(03).
+           05  FILLER                PIC X(01).
+           05  CP-Y2                 PIC S9(03).
+           05  FILLER                PIC X(01).
+           05  CP-SHAPE-COUNT        PIC 9(08).
+
+       FD  STATS-FILE.
+       01  ST-RECORD.
+           05  ST-TURN               PIC 9(08).
+           05  FILLER                PIC X(01).
+           05  ST-PIPE-COUNT         PIC 9(05).
+           05  FILLER                PIC X(01).
+           05  ST-DASH-COUNT         PIC 9(05).
+           05  FILLER                PIC X(01).
+           05  ST-FSLASH-COUNT       PIC 9(05).
+           05  FILLER                PIC X(01).
+           05  ST-BSLASH-COUNT       PIC 9(05).
+           05  FILLER                PIC X(01).
+           05  ST-SPAN               PIC 9(05)V9(03).
+
+       FD  EXCEPTIONS-FILE.
+       01  EX-RECORD.
+           05  EX-TURN               PIC 9(08).
+           05  FILLER                PIC X(01).
+           05  EX-X1                 PIC S9(03).
+           05  FILLER                PIC X(01).
+           05  EX-Y1                 PIC S9(03).
+           05  FILLER                PIC X(01).
+           05  EX-X2                 PIC S9(03).
+           05  FILLER                PIC X(01).
+           05  EX-Y2                 PIC S9(03).
+           05  FILLER                PIC X(01).
+           05  EX-TIMESTAMP          PIC 9(18).
+
+       FD  SHAPES-FILE.
+       01  SH-RECORD.
+           05  SH-X1                 PIC S9(03).
+           05  FILLER                PIC X(01).
+           05  SH-Y1                 PIC S9(03).
+           05  FILLER                PIC X(01).
+           05  SH-X2                 PIC S9(03).
+           05  FILLER                PIC X(01).
+           05  SH-Y2                 PIC S9(03).
+
+       FD  RUN-LOG-FILE.
+       01  RL-RECORD.
+           05  RL-TURN               PIC 9(08).
+           05  FILLER                PIC X(01).
+           05  RL-SEED               PIC 9(16).
+           05  FILLER                PIC X(01).
+           05  RL-X1                 PIC S9(03).
+           05  FILLER                PIC X(01).
+           05  RL-Y1                 PIC S9(03).
+           05  FILLER                PIC X(01).
+           05  RL-X2                 PIC S9(03).
+           05  FILLER                PIC X(01).
+           05  RL-Y2                 PIC S9(03).
+
+       FD  PRINT-FILE.
+       01  PR-RECORD.
+           05  PR-CTRL               PIC X(01).
+           05  PR-LINE               PIC X(100).
+           05  FILLER                PIC X(01).
+           05  PR-LINE-COUNT         PIC ZZ9.
+
        WORKING-STORAGE SECTION.
 
        01  CT-CONSTANTS.
-           05  CT-TURNS         PIC 9(08)    VALUE 1.
+           05  CT-TURNS         PIC 9(08)    VALUE 10.
            05  CT-FILLER-LINE   PIC X(100)   VALUE ALL '-'.
            05  CT-WAIT          PIC 9V999    VALUE 1,000.
            05  CT-CANVAS-WIDTH  PIC 9(03)    VALUE 100.
@@ -17,19 +147,26 @@
       *    CT-SCREEN MUST ALWAYS BE ONE HIGHER THAN CT-CANVAS!!!
            05  CT-CHANCE-OF-INITIAL-CELL
                                 PIC 9V999    VALUE 0,333.
-           05  CT-VECTOR   PIC X             VALUE '.'.             
+           05  CT-VECTOR   PIC X             VALUE '.'.
            05  CT-EMPTY    PIC X             VALUE '.'.
+           05  CT-DOT-LINE      PIC X(100)   VALUE ALL '.'.
+           05  CT-RULER-LINE    PIC X(100)   VALUE ALL '0    5    1'.
+           05  CT-CELL-ALIVE    PIC X        VALUE '*'.
+           05  CT-MODE          PIC X(01)    VALUE 'L'.
+               88  MODE-LINE                 VALUE 'L'.
+               88  MODE-CELL                 VALUE 'C'.
+               88  MODE-SHAPES               VALUE 'S'.
 
        01  WS-VECTOR            OCCURS 100 TIMES.
            05  WS-LINE          PIC X(100)   VALUE SPACES.
            05  WS-ARRAY         OCCURS 100 TIMES.
                10  WS-CELL      PIC 9        VALUE ZEROES.
-           05  WS-ARRAY2. 
-               10  WS-NEIGHBORS PIC 9        VALUE ZEROES 
-                                OCCURS 100 TIMES. 
+           05  WS-ARRAY2.
+               10  WS-NEIGHBORS PIC 9        VALUE ZEROES
+                                OCCURS 100 TIMES.
 
        01  WS-VARIABLES.
-           05  WS-TEMP         OCCURS 5     TIMES 
+           05  WS-TEMP         OCCURS 5     TIMES
                                PIC S99999   VALUE ZEROES.
            05  WS-FRAC         OCCURS 5     TIMES
                                PIC 9(5)V9(5).
@@ -38,52 +175,452 @@
                 10  WS-Y       PIC S9(03)    VALUE ZEROES.
            05  WS-COUNT        PIC 9(03)    VALUE ZEROES.
            05  WS-ANGLE        PIC 9V999    VALUE ZEROES.
+           05  WS-TURN-NO      PIC 9(08)    VALUE ZEROES.
+           05  WS-ROW          PIC S9(05)   VALUE ZEROES.
+           05  WS-COL          PIC S9(05)   VALUE ZEROES.
+           05  WS-DELTA-ROW    PIC S9(05)   VALUE ZEROES.
+           05  WS-DELTA-COL    PIC S9(05)   VALUE ZEROES.
+           05  WS-NEIGHBOR-ROW PIC S9(05)   VALUE ZEROES.
+           05  WS-NEIGHBOR-COL PIC S9(05)   VALUE ZEROES.
+           05  WS-LIVE-COUNT   PIC 9(02)    VALUE ZEROES.
+
+       01  WS-FILE-STATUSES.
+           05  WS-FS-CONTROL    PIC X(02)   VALUE SPACES.
+           05  WS-FS-HIST       PIC X(02)   VALUE SPACES.
+           05  WS-FS-CHKPT      PIC X(02)   VALUE SPACES.
+           05  WS-FS-STATS      PIC X(02)   VALUE SPACES.
+           05  WS-FS-EXCP       PIC X(02)   VALUE SPACES.
+           05  WS-FS-SHAPES     PIC X(02)   VALUE SPACES.
+           05  WS-FS-RUNLOG     PIC X(02)   VALUE SPACES.
+           05  WS-FS-PRINT      PIC X(02)   VALUE SPACES.
+
+       01  WS-ABEND-FIELDS.
+           05  WS-ABEND-FILE-NAME  PIC X(20)   VALUE SPACES.
+           05  WS-ABEND-STATUS     PIC X(02)   VALUE SPACES.
 
        01  WS-FECHA            PIC 9(18)    VALUE ZEROES.
 
+       01  WS-SEED-FIELDS.
+           05  WS-SEED             PIC 9(16)   VALUE ZEROES.
+           05  WS-SEED-OVERRIDE    PIC 9(16)   VALUE ZEROES.
+
+       01  WS-STATS-COUNTERS.
+           05  WS-PIPE-COUNT    PIC 9(05)    VALUE ZEROES.
+           05  WS-DASH-COUNT    PIC 9(05)    VALUE ZEROES.
+           05  WS-FSLASH-COUNT  PIC 9(05)    VALUE ZEROES.
+           05  WS-BSLASH-COUNT  PIC 9(05)    VALUE ZEROES.
+           05  WS-SPAN          PIC 9(05)V9(03) VALUE ZEROES.
+
+       01  WS-STOP-PROCESSING-SW  PIC X(01)   VALUE 'N'.
+           88  WS-STOP-PROCESSING             VALUE 'Y'.
+
+       01  WS-SHAPE-RANGE-SW      PIC X(01)   VALUE 'Y'.
+           88  WS-SHAPE-IN-RANGE              VALUE 'Y'.
+
+       01  WS-INTERACTIVE-SW      PIC X(01)   VALUE 'N'.
+           88  WS-INTERACTIVE                 VALUE 'Y'.
+
+       01  WS-PARM-SCREEN-FIELDS.
+           05  WS-PARM-TURNS       PIC 9(08)   VALUE ZEROES.
+           05  WS-PARM-WIDTH       PIC 9(03)   VALUE ZEROES.
+           05  WS-PARM-HEIGHT      PIC 9(03)   VALUE ZEROES.
+           05  WS-PARM-WAIT        PIC 9V999   VALUE ZEROES.
+
+       01  WS-START-TURN       PIC 9(08)    VALUE 1.
+       01  WS-SKIP-COUNT       PIC 9(08)    VALUE ZEROES.
+       01  WS-SHAPE-READ-COUNT PIC 9(08)    VALUE ZEROES.
+       01  WS-LAST-CHECKPOINT.
+           05  WS-CKPT-FOUND    PIC X(01)   VALUE 'N'.
+               88  CKPT-FOUND               VALUE 'Y'.
+           05  WS-CKPT-TURN     PIC 9(08)   VALUE ZEROES.
+           05  WS-CKPT-SHAPE-COUNT PIC 9(08) VALUE ZEROES.
+
        SCREEN SECTION.
 
        01  CLEAR-SCREEN.
            05 VALUE SPACES BLANK SCREEN.
 
        01  GRID-SCREEN.
-           05  SC-LINE         PIC X(100)    LINE WS-COUNT COL 2
-                               VALUE ALL '.'.
+           05  SC-LINE         PIC X(100)    LINE WS-COUNT COL 2.
            05  SC-LINE-COUNT   PIC ZZ9       LINE WS-COUNT COL + 1.
-       
+
        01  BLANK-SCREEN.
-           05  SC-COUNT        PIC X(100)    LINE 40 COL 1
-                               VALUE ALL '0    5    1'.
+           05  SC-COUNT        PIC X(100)    LINE 40 COL 1.
            05  SC-INFO         PIC X(100)    LINE 41 COL 1.
 
+       01  PARM-SCREEN.
+           05 VALUE "TURN COUNT . . . . :" LINE 1  COL 1.
+           05  SC-PARM-TURNS  LINE 1  COL 22  PIC 9(08)
+                              USING WS-PARM-TURNS.
+           05 VALUE "CANVAS WIDTH . . . :" LINE 2  COL 1.
+           05  SC-PARM-WIDTH  LINE 2  COL 22  PIC 9(03)
+                              USING WS-PARM-WIDTH.
+           05 VALUE "CANVAS HEIGHT. . . :" LINE 3  COL 1.
+           05  SC-PARM-HEIGHT LINE 3  COL 22  PIC 9(03)
+                              USING WS-PARM-HEIGHT.
+           05 VALUE "WAIT VALUE . . . . :" LINE 4  COL 1.
+           05  SC-PARM-WAIT   LINE 4  COL 22  PIC 9V999
+                              USING WS-PARM-WAIT.
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           PERFORM 10 TIMES
-           PERFORM 1000-INIT  
-           THRU  F-1000-INIT 
-           PERFORM 2000-PROCESS
-           THRU  F-2000-PROCESS
-           UNTIL WS-VECTORS(3) = WS-VECTORS(2)
-           PERFORM 9999-FINAL   
-           THRU  F-9999-FINAL
+           PERFORM 0100-READ-CONTROLS
+           THRU  F-0100-READ-CONTROLS.
+
+           IF WS-INTERACTIVE
+              PERFORM 0150-PARAM-SCREEN
+              THRU  F-0150-PARAM-SCREEN
+           END-IF.
+
+           PERFORM 0200-CHECK-RESTART
+           THRU  F-0200-CHECK-RESTART.
+
+           IF WS-START-TURN = 1
+              OPEN OUTPUT RENDER-HIST-FILE
+              OPEN OUTPUT STATS-FILE
+              OPEN OUTPUT EXCEPTIONS-FILE
+              OPEN OUTPUT RUN-LOG-FILE
+              OPEN OUTPUT PRINT-FILE
+           ELSE
+              OPEN EXTEND RENDER-HIST-FILE
+              OPEN EXTEND STATS-FILE
+              OPEN EXTEND EXCEPTIONS-FILE
+              OPEN EXTEND RUN-LOG-FILE
+              OPEN EXTEND PRINT-FILE
+           END-IF.
+           OPEN EXTEND CHECKPOINT-FILE.
+           PERFORM 0250-VERIFY-FILE-OPENS
+           THRU  F-0250-VERIFY-FILE-OPENS.
+
+           MOVE CT-DOT-LINE   TO SC-LINE.
+           MOVE CT-RULER-LINE TO SC-COUNT.
+
+           IF MODE-CELL
+              PERFORM 1500-INIT-CELL
+              THRU  F-1500-INIT-CELL
+           END-IF.
+
+           IF MODE-SHAPES
+              OPEN INPUT SHAPES-FILE
+              IF WS-FS-SHAPES NOT = '00'
+                 MOVE 'SHAPES-FILE'    TO WS-ABEND-FILE-NAME
+                 MOVE WS-FS-SHAPES     TO WS-ABEND-STATUS
+                 PERFORM 9990-ABEND-FILE-ERROR
+                 THRU  F-9990-ABEND-FILE-ERROR
+              END-IF
+              IF WS-START-TURN > 1
+                 PERFORM 1210-SKIP-SHAPE-RECORDS
+                 THRU  F-1210-SKIP-SHAPE-RECORDS
+              END-IF
+           END-IF.
+
+           PERFORM VARYING WS-TURN-NO FROM WS-START-TURN BY 1
+                   UNTIL WS-TURN-NO > CT-TURNS
+                      OR WS-STOP-PROCESSING
+
+                MOVE FUNCTION CURRENT-DATE (1:16) TO WS-FECHA
+
+                EVALUATE TRUE
+                    WHEN MODE-CELL
+                       PERFORM 2500-STEP-CELL
+                       THRU  F-2500-STEP-CELL
+                    WHEN MODE-SHAPES
+                       PERFORM 1200-READ-SHAPE
+                       THRU  F-1200-READ-SHAPE
+                       WITH TEST AFTER
+                       UNTIL WS-STOP-PROCESSING
+                          OR (WS-VECTORS(1) NOT = WS-VECTORS(2)
+                             AND WS-SHAPE-IN-RANGE)
+                       IF NOT WS-STOP-PROCESSING
+                          PERFORM 1400-PREP-LINE-VECTORS
+                          THRU  F-1400-PREP-LINE-VECTORS
+                          PERFORM 2000-PROCESS
+                          THRU  F-2000-PROCESS
+                          UNTIL WS-VECTORS(3) = WS-VECTORS(2)
+                       END-IF
+                    WHEN OTHER
+                       PERFORM 1100-INIT-LINE
+                       THRU  F-1100-INIT-LINE
+                       PERFORM 2000-PROCESS
+                       THRU  F-2000-PROCESS
+                       UNTIL WS-VECTORS(3) = WS-VECTORS(2)
+                END-EVALUATE
+
+                IF NOT WS-STOP-PROCESSING
+                   PERFORM 9999-FINAL
+                   THRU  F-9999-FINAL
+
+                   PERFORM 2700-COMPUTE-STATS
+                   THRU  F-2700-COMPUTE-STATS
+
+                   PERFORM 4000-WRITE-CHECKPOINT
+                   THRU  F-4000-WRITE-CHECKPOINT
+                END-IF
            END-PERFORM.
-       F-MAIN-PROGRAM. GOBACK.
 
-       1000-INIT.
+           IF MODE-SHAPES
+              CLOSE SHAPES-FILE
+           END-IF.
 
-           MOVE FUNCTION RANDOM(FUNCTION CURRENT-DATE (1:16))
-                TO WS-ANGLE.
-
-           COMPUTE WS-X(1) = FUNCTION RANDOM(WS-ANGLE * 100) * 100 + 1.
-           COMPUTE WS-Y(1) = FUNCTION RANDOM() * 40 + 1.
+           CLOSE RENDER-HIST-FILE.
+           CLOSE STATS-FILE.
+           CLOSE EXCEPTIONS-FILE.
+           CLOSE RUN-LOG-FILE.
+           CLOSE PRINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       F-MAIN-PROGRAM. GOBACK.
 
-           COMPUTE WS-X(2) = FUNCTION RANDOM() * 100 + 1.
-           COMPUTE WS-Y(2) = FUNCTION RANDOM() * 40 + 1.
+      *----------------------------------------------------------*
+      * A BAD FILE STATUS ON ANY OF THE OUTPUT FILES (DISK FULL,
+      * DATASET CONTENTION, AND THE LIKE) MUST NOT PASS UNNOTICED
+      * ON AN UNATTENDED OVERNIGHT RUN. REPORT WHICH FILE AND
+      * STATUS CAUSED IT AND END THE RUN RATHER THAN CONTINUE
+      * WRITING A REPORT THAT CAN NO LONGER BE TRUSTED.
+      *----------------------------------------------------------*
+       9990-ABEND-FILE-ERROR.
+           DISPLAY 'FILE ERROR ON ' WS-ABEND-FILE-NAME
+                   ' - STATUS ' WS-ABEND-STATUS.
+           STOP RUN.
+       F-9990-ABEND-FILE-ERROR. EXIT.
+
+      *----------------------------------------------------------*
+      * CONFIRM THE FIVE OUTPUT FILES AND THE CHECKPOINT FILE ALL
+      * OPENED CLEANLY (WHETHER FRESH OR EXTENDED) BEFORE ANY TURN
+      * PROCESSING BEGINS.
+      *----------------------------------------------------------*
+       0250-VERIFY-FILE-OPENS.
+           IF WS-FS-CHKPT NOT = '00' AND WS-FS-CHKPT NOT = '05'
+              MOVE 'CHECKPOINT-FILE'  TO WS-ABEND-FILE-NAME
+              MOVE WS-FS-CHKPT        TO WS-ABEND-STATUS
+              PERFORM 9990-ABEND-FILE-ERROR
+              THRU  F-9990-ABEND-FILE-ERROR
+           END-IF.
+           IF WS-FS-HIST NOT = '00'
+              MOVE 'RENDER-HIST-FILE' TO WS-ABEND-FILE-NAME
+              MOVE WS-FS-HIST         TO WS-ABEND-STATUS
+              PERFORM 9990-ABEND-FILE-ERROR
+              THRU  F-9990-ABEND-FILE-ERROR
+           END-IF.
+           IF WS-FS-STATS NOT = '00'
+              MOVE 'STATS-FILE'       TO WS-ABEND-FILE-NAME
+              MOVE WS-FS-STATS        TO WS-ABEND-STATUS
+              PERFORM 9990-ABEND-FILE-ERROR
+              THRU  F-9990-ABEND-FILE-ERROR
+           END-IF.
+           IF WS-FS-EXCP NOT = '00'
+              MOVE 'EXCEPTIONS-FILE'  TO WS-ABEND-FILE-NAME
+              MOVE WS-FS-EXCP         TO WS-ABEND-STATUS
+              PERFORM 9990-ABEND-FILE-ERROR
+              THRU  F-9990-ABEND-FILE-ERROR
+           END-IF.
+           IF WS-FS-RUNLOG NOT = '00'
+              MOVE 'RUN-LOG-FILE'     TO WS-ABEND-FILE-NAME
+              MOVE WS-FS-RUNLOG       TO WS-ABEND-STATUS
+              PERFORM 9990-ABEND-FILE-ERROR
+              THRU  F-9990-ABEND-FILE-ERROR
+           END-IF.
+           IF WS-FS-PRINT NOT = '00'
+              MOVE 'PRINT-FILE'       TO WS-ABEND-FILE-NAME
+              MOVE WS-FS-PRINT        TO WS-ABEND-STATUS
+              PERFORM 9990-ABEND-FILE-ERROR
+              THRU  F-9990-ABEND-FILE-ERROR
+           END-IF.
+       F-0250-VERIFY-FILE-OPENS. EXIT.
+
+      *----------------------------------------------------------*
+      * IF A CHECKPOINT FILE SURVIVES FROM A PRIOR RUN, PICK UP
+      * THE HIGHEST COMPLETED TURN NUMBER SO THIS RUN RESUMES
+      * FROM THE NEXT TURN INSTEAD OF STARTING OVER AT TURN 1.
+      * A CHECKPOINT LEFT BEHIND BY A RUN THAT ALREADY FINISHED
+      * ALL CT-TURNS TURNS DOES NOT MEAN THIS RUN SHOULD RESUME -
+      * IT MEANS THE FILE WAS NEVER CLEARED SINCE. TREAT THAT CASE
+      * AS A FRESH RUN AND WIPE THE STALE CHECKPOINT SO IT DOES
+      * NOT KEEP MASKING TURN 1 ON EVERY SUBSEQUENT INVOCATION.
+      *----------------------------------------------------------*
+       0200-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-FS-CHKPT = '00'
+              PERFORM UNTIL WS-FS-CHKPT = '10'
+                 READ CHECKPOINT-FILE
+                     AT END
+                        MOVE '10' TO WS-FS-CHKPT
+                     NOT AT END
+                        MOVE 'Y'            TO WS-CKPT-FOUND
+                        MOVE CP-TURN        TO WS-CKPT-TURN
+                        MOVE CP-SHAPE-COUNT TO WS-CKPT-SHAPE-COUNT
+                 END-READ
+              END-PERFORM
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+           IF CKPT-FOUND
+              COMPUTE WS-START-TURN = WS-CKPT-TURN + 1
+              IF WS-START-TURN > CT-TURNS
+                 MOVE 1      TO WS-START-TURN
+                 MOVE ZEROES TO WS-CKPT-SHAPE-COUNT
+                 OPEN OUTPUT CHECKPOINT-FILE
+                 CLOSE CHECKPOINT-FILE
+              END-IF
+           END-IF.
+       F-0200-CHECK-RESTART. EXIT.
+
+      *----------------------------------------------------------*
+      * READ THE CONTROL CARD (SYSIN) THAT DRIVES THE CONSTANTS
+      * THAT USED TO BE HARDCODED. WHEN NO CARD IS SUPPLIED THE
+      * VALUE-CLAUSE DEFAULTS ABOVE ARE USED AS-IS.
+      *----------------------------------------------------------*
+       0100-READ-CONTROLS.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-FS-CONTROL = '00'
+              READ CONTROL-FILE
+                  AT END
+                     MOVE '10' TO WS-FS-CONTROL
+                  NOT AT END
+                     IF CTL-TURNS NOT = ZEROES
+                        MOVE CTL-TURNS TO CT-TURNS
+                     END-IF
+                     IF CTL-WIDTH NOT = ZEROES
+                        MOVE CTL-WIDTH TO CT-CANVAS-WIDTH
+                     END-IF
+                     IF CTL-HEIGHT NOT = ZEROES
+                        MOVE CTL-HEIGHT TO CT-CANVAS-HEIGHT
+                     END-IF
+                     IF CTL-WAIT NOT = ZEROES
+                        MOVE CTL-WAIT TO CT-WAIT
+                     END-IF
+                     IF CTL-MODE NOT = SPACE
+                        MOVE CTL-MODE TO CT-MODE
+                     END-IF
+                     IF CTL-INTERACTIVE = 'Y'
+                        MOVE 'Y' TO WS-INTERACTIVE-SW
+                     END-IF
+                     IF CTL-SEED NOT = ZEROES
+                        MOVE CTL-SEED TO WS-SEED-OVERRIDE
+                     END-IF
+              END-READ
+              CLOSE CONTROL-FILE
+           END-IF.
+
+           IF CT-CANVAS-WIDTH > 100
+              MOVE 100 TO CT-CANVAS-WIDTH
+           END-IF.
+           IF CT-CANVAS-HEIGHT > 100
+              MOVE 100 TO CT-CANVAS-HEIGHT
+           END-IF.
+       F-0100-READ-CONTROLS. EXIT.
+
+      *----------------------------------------------------------*
+      * WHEN THE CONTROL CARD ASKS FOR IT, SHOW THE OPERATOR THE
+      * TURN COUNT / CANVAS SIZE / WAIT VALUE ONE LAST TIME BEFORE
+      * THE TURN LOOP STARTS SO THEY CAN CONFIRM OR OVERRIDE THEM.
+      * UNATTENDED (BATCH) RUNS NEVER SET THE INTERACTIVE SWITCH,
+      * SO THIS SCREEN IS SKIPPED ENTIRELY BY DEFAULT.
+      *----------------------------------------------------------*
+       0150-PARAM-SCREEN.
+           MOVE CT-TURNS         TO WS-PARM-TURNS.
+           MOVE CT-CANVAS-WIDTH  TO WS-PARM-WIDTH.
+           MOVE CT-CANVAS-HEIGHT TO WS-PARM-HEIGHT.
+           MOVE CT-WAIT          TO WS-PARM-WAIT.
+
+           DISPLAY CLEAR-SCREEN.
+           DISPLAY PARM-SCREEN.
+           ACCEPT PARM-SCREEN.
+
+           IF WS-PARM-TURNS NOT = ZEROES
+              MOVE WS-PARM-TURNS TO CT-TURNS
+           END-IF.
+           IF WS-PARM-WIDTH NOT = ZEROES
+              MOVE WS-PARM-WIDTH TO CT-CANVAS-WIDTH
+           END-IF.
+           IF WS-PARM-HEIGHT NOT = ZEROES
+              MOVE WS-PARM-HEIGHT TO CT-CANVAS-HEIGHT
+           END-IF.
+           IF WS-PARM-WAIT NOT = ZEROES
+              MOVE WS-PARM-WAIT TO CT-WAIT
+           END-IF.
+
+           IF CT-CANVAS-WIDTH > 100
+              MOVE 100 TO CT-CANVAS-WIDTH
+           END-IF.
+           IF CT-CANVAS-HEIGHT > 100
+              MOVE 100 TO CT-CANVAS-HEIGHT
+           END-IF.
+       F-0150-PARAM-SCREEN. EXIT.
+
+       1100-INIT-LINE.
+
+           PERFORM 1140-SEED-GENERATOR
+           THRU  F-1140-SEED-GENERATOR.
+
+           PERFORM 1150-GENERATE-RANDOM-POINTS
+           THRU  F-1150-GENERATE-RANDOM-POINTS
+           WITH TEST AFTER
+           UNTIL WS-VECTORS(1) NOT = WS-VECTORS(2).
+
+           PERFORM 1170-LOG-RUN-SEED
+           THRU  F-1170-LOG-RUN-SEED.
+
+           PERFORM 1400-PREP-LINE-VECTORS
+           THRU  F-1400-PREP-LINE-VECTORS.
+       F-1100-INIT-LINE. EXIT.
+
+      *----------------------------------------------------------*
+      * SEED FUNCTION RANDOM ONCE FOR THIS TURN (FROM THE CONTROL
+      * CARD'S CTL-SEED OVERRIDE WHEN GIVEN, OTHERWISE FROM THE
+      * CLOCK) AND REMEMBER THE SEED FOR 1170-LOG-RUN-SEED. A
+      * RETRY OF 1150-GENERATE-RANDOM-POINTS AFTER A DEGENERATE
+      * ROLL MUST NOT RESEED HERE - RESEEDING FROM THE CLOCK AGAIN
+      * COULD LAND ON THE SAME CENTISECOND AND REPRODUCE THE EXACT
+      * SAME DEGENERATE PAIR FOREVER, SO THE RETRY INSTEAD LETS
+      * FUNCTION RANDOM CONTINUE THE SEQUENCE THIS CALL STARTED.
+      *----------------------------------------------------------*
+       1140-SEED-GENERATOR.
+           IF WS-SEED-OVERRIDE NOT = ZEROES
+              MOVE WS-SEED-OVERRIDE TO WS-SEED
+           ELSE
+              MOVE FUNCTION CURRENT-DATE (1:16) TO WS-SEED
+           END-IF.
+
+           MOVE FUNCTION RANDOM(WS-SEED) TO WS-ANGLE.
+       F-1140-SEED-GENERATOR. EXIT.
+
+      *----------------------------------------------------------*
+      * RECORD THE SEED USED TO GENERATE THIS TURN'S POINT PAIR,
+      * TOGETHER WITH THE PAIR ITSELF, SO A CTL-SEED OVERRIDE ON A
+      * LATER RUN CAN REPRODUCE THE SAME TURN EXACTLY.
+      *----------------------------------------------------------*
+       1170-LOG-RUN-SEED.
+           MOVE SPACES     TO RL-RECORD.
+           MOVE WS-TURN-NO TO RL-TURN.
+           MOVE WS-SEED    TO RL-SEED.
+           MOVE WS-X(1)    TO RL-X1.
+           MOVE WS-Y(1)    TO RL-Y1.
+           MOVE WS-X(2)    TO RL-X2.
+           MOVE WS-Y(2)    TO RL-Y2.
+           WRITE RL-RECORD.
+           IF WS-FS-RUNLOG NOT = '00'
+              MOVE 'RUN-LOG-FILE' TO WS-ABEND-FILE-NAME
+              MOVE WS-FS-RUNLOG   TO WS-ABEND-STATUS
+              PERFORM 9990-ABEND-FILE-ERROR
+              THRU  F-9990-ABEND-FILE-ERROR
+           END-IF.
+       F-1170-LOG-RUN-SEED. EXIT.
+
+      *----------------------------------------------------------*
+      * SHARED BY THE RANDOM-POINT PATH (1100-INIT-LINE) AND THE
+      * SHAPES-FILE PATH (1200-READ-SHAPE) ONCE A VALID, NON-
+      * DEGENERATE POINT PAIR IS SITTING IN WS-VECTORS(1)/(2):
+      * WORK OUT THE DELTA VECTOR, PRIME THE FRAC LOOP, AND DROP
+      * THE A/B END MARKERS INTO THE GRID.
+      *----------------------------------------------------------*
+       1400-PREP-LINE-VECTORS.
+           MOVE ZEROES TO WS-PIPE-COUNT WS-DASH-COUNT
+                           WS-FSLASH-COUNT WS-BSLASH-COUNT.
 
            MOVE WS-VECTORS(2) TO WS-VECTORS(4).
            SUBTRACT WS-X(1) FROM WS-X(4).
            SUBTRACT WS-Y(1) FROM WS-Y(4).
-           
+
            MOVE WS-VECTORS(1) TO WS-VECTORS(3).
 
            MOVE 0 TO WS-FRAC(5).
@@ -102,13 +639,143 @@
       *    DISPLAY WS-X(1) " " WS-Y(1) " | " WS-X(2) " " WS-Y(2) " | ".
       *            WS-X(3) " " WS-Y(3) " | " WS-X(4) " " WS-Y(4) " | "
       *            WS-X(5) " " WS-Y(5) " | " WS-FRAC(5).
-       F-1000-INIT. EXIT.
+       F-1400-PREP-LINE-VECTORS. EXIT.
+
+      *----------------------------------------------------------*
+      * ROLL A NEW RANDOM POINT PAIR. A DEGENERATE PAIR (BOTH
+      * POINTS THE SAME) WOULD NEVER SATISFY THE FRAC LOOP ABOVE,
+      * SO IT IS LOGGED TO THE EXCEPTIONS FILE AND RE-ROLLED BY
+      * THE CALLER RATHER THAN BEING DRAWN.
+      *----------------------------------------------------------*
+       1150-GENERATE-RANDOM-POINTS.
+           COMPUTE WS-X(1) = FUNCTION RANDOM() * CT-CANVAS-WIDTH + 1.
+           COMPUTE WS-Y(1) = FUNCTION RANDOM() * CT-CANVAS-HEIGHT + 1.
+
+           COMPUTE WS-X(2) = FUNCTION RANDOM() * CT-CANVAS-WIDTH + 1.
+           COMPUTE WS-Y(2) = FUNCTION RANDOM() * CT-CANVAS-HEIGHT + 1.
+
+           IF WS-VECTORS(1) = WS-VECTORS(2)
+              PERFORM 1160-LOG-EXCEPTION
+              THRU  F-1160-LOG-EXCEPTION
+           END-IF.
+       F-1150-GENERATE-RANDOM-POINTS. EXIT.
+
+       1160-LOG-EXCEPTION.
+           MOVE SPACES     TO EX-RECORD.
+           MOVE WS-TURN-NO TO EX-TURN.
+           MOVE WS-X(1)    TO EX-X1.
+           MOVE WS-Y(1)    TO EX-Y1.
+           MOVE WS-X(2)    TO EX-X2.
+           MOVE WS-Y(2)    TO EX-Y2.
+           MOVE WS-FECHA   TO EX-TIMESTAMP.
+           WRITE EX-RECORD.
+           IF WS-FS-EXCP NOT = '00'
+              MOVE 'EXCEPTIONS-FILE' TO WS-ABEND-FILE-NAME
+              MOVE WS-FS-EXCP        TO WS-ABEND-STATUS
+              PERFORM 9990-ABEND-FILE-ERROR
+              THRU  F-9990-ABEND-FILE-ERROR
+           END-IF.
+       F-1160-LOG-EXCEPTION. EXIT.
+
+      *----------------------------------------------------------*
+      * SHAPES-FILE MODE: PULL THE NEXT POINT PAIR FROM SHAPES-
+      * FILE INSTEAD OF ROLLING ONE RANDOMLY. AT END OF FILE, STOP
+      * PROCESSING FURTHER TURNS. A DEGENERATE SHAPE RECORD IS
+      * LOGGED THE SAME WAY A DEGENERATE RANDOM ROLL WOULD BE, AND
+      * THE CALLER MOVES ON TO THE NEXT SHAPE RECORD.
+      *----------------------------------------------------------*
+      *----------------------------------------------------------*
+      * ON A RESTART, WS-START-TURN PICKS UP PAST TURN 1 BUT
+      * SHAPES-FILE ITSELF ALWAYS OPENS AT ITS FIRST RECORD - WITH
+      * NO SKIP-AHEAD, THE RESUMED RUN WOULD REDRAW SHAPE RECORD 1
+      * UNDER THE RESUMED TURN NUMBER INSTEAD OF THE SHAPE RECORD
+      * THAT TURN ACTUALLY OWNS. A COMPLETED TURN CAN CONSUME MORE
+      * THAN ONE RAW SHAPES-FILE RECORD WHENEVER 1200-READ-SHAPE
+      * REJECTS A DEGENERATE OR OUT-OF-RANGE PAIR AND RE-READS, SO
+      * THE SKIP COUNT CANNOT BE RECOMPUTED FROM WS-START-TURN - 1;
+      * IT IS THE CUMULATIVE RAW-RECORD COUNT 4000-WRITE-CHECKPOINT
+      * SAVED ALONGSIDE THE LAST COMPLETED TURN, READ BACK BY
+      * 0200-CHECK-RESTART INTO WS-CKPT-SHAPE-COUNT. DISCARD THAT
+      * MANY RECORDS SO THE NEXT READ IN 1200-READ-SHAPE LINES BACK
+      * UP WITH WS-TURN-NO. RUNNING OUT OF SHAPES DURING THE SKIP IS
+      * TREATED THE SAME AS RUNNING OUT DURING NORMAL PROCESSING.
+      *----------------------------------------------------------*
+       1210-SKIP-SHAPE-RECORDS.
+           MOVE WS-CKPT-SHAPE-COUNT TO WS-SKIP-COUNT.
+           PERFORM WS-SKIP-COUNT TIMES
+              IF NOT WS-STOP-PROCESSING
+                 READ SHAPES-FILE
+                     AT END
+                        MOVE 'Y' TO WS-STOP-PROCESSING-SW
+                 END-READ
+              END-IF
+           END-PERFORM.
+           MOVE WS-CKPT-SHAPE-COUNT TO WS-SHAPE-READ-COUNT.
+       F-1210-SKIP-SHAPE-RECORDS. EXIT.
+
+       1200-READ-SHAPE.
+           MOVE 'Y' TO WS-SHAPE-RANGE-SW.
+           READ SHAPES-FILE
+               AT END
+                  MOVE 'Y' TO WS-STOP-PROCESSING-SW
+               NOT AT END
+                  ADD 1 TO WS-SHAPE-READ-COUNT
+                  MOVE SH-X1 TO WS-X(1)
+                  MOVE SH-Y1 TO WS-Y(1)
+                  MOVE SH-X2 TO WS-X(2)
+                  MOVE SH-Y2 TO WS-Y(2)
+                  IF WS-X(1) < 1 OR WS-X(1) > CT-CANVAS-WIDTH
+                     OR WS-X(2) < 1 OR WS-X(2) > CT-CANVAS-WIDTH
+                     OR WS-Y(1) < 1 OR WS-Y(1) > CT-CANVAS-HEIGHT
+                     OR WS-Y(2) < 1 OR WS-Y(2) > CT-CANVAS-HEIGHT
+                     MOVE 'N' TO WS-SHAPE-RANGE-SW
+                     PERFORM 1160-LOG-EXCEPTION
+                     THRU  F-1160-LOG-EXCEPTION
+                  ELSE
+                     IF WS-VECTORS(1) = WS-VECTORS(2)
+                        PERFORM 1160-LOG-EXCEPTION
+                        THRU  F-1160-LOG-EXCEPTION
+                     END-IF
+                  END-IF
+           END-READ.
+       F-1200-READ-SHAPE. EXIT.
+
+      *----------------------------------------------------------*
+      * SEED THE CELLULAR-AUTOMATON GRID: EACH CELL COMES TO LIFE
+      * WITH PROBABILITY CT-CHANCE-OF-INITIAL-CELL, THEN THE
+      * SEEDED GRID IS RENDERED INTO WS-LINE FOR TURN 1'S DISPLAY.
+      *----------------------------------------------------------*
+       1500-INIT-CELL.
+           MOVE FUNCTION RANDOM(FUNCTION CURRENT-DATE (1:16))
+                TO WS-ANGLE.
+
+           PERFORM VARYING WS-ROW FROM 1 BY 1
+                   UNTIL WS-ROW > CT-CANVAS-HEIGHT
+              PERFORM VARYING WS-COL FROM 1 BY 1
+                      UNTIL WS-COL > CT-CANVAS-WIDTH
+                 IF FUNCTION RANDOM() < CT-CHANCE-OF-INITIAL-CELL
+                    MOVE 1 TO WS-CELL(WS-ROW WS-COL)
+                 ELSE
+                    MOVE 0 TO WS-CELL(WS-ROW WS-COL)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+           PERFORM 2600-RENDER-CELLS
+           THRU  F-2600-RENDER-CELLS.
+       F-1500-INIT-CELL. EXIT.
 
        2000-PROCESS.
            PERFORM 3000-CALC-NEXT-STEP
            THRU  F-3000-CALC-NEXT-STEP.
            IF WS-LINE(WS-Y(3))(WS-X(3):1) = ' '
-              MOVE CT-VECTOR TO WS-LINE(WS-Y(3))(WS-X(3):1).
+              MOVE CT-VECTOR TO WS-LINE(WS-Y(3))(WS-X(3):1)
+              EVALUATE CT-VECTOR
+                  WHEN '|' ADD 1 TO WS-PIPE-COUNT
+                  WHEN '-' ADD 1 TO WS-DASH-COUNT
+                  WHEN '/' ADD 1 TO WS-FSLASH-COUNT
+                  WHEN '\' ADD 1 TO WS-BSLASH-COUNT
+              END-EVALUATE.
 
       *            MOVE WS-LINE(WS-Y(1)) TO SC-LINE
       *            MOVE WS-Y(1) TO WS-COUNT
@@ -135,11 +802,117 @@
       *    DISPLAY CLEAR-SCREEN.
        F-2000-PROCESS. EXIT.
 
+      *----------------------------------------------------------*
+      * ADVANCE THE CELLULAR-AUTOMATON GRID ONE GENERATION: TALLY
+      * EACH CELL'S LIVE NEIGHBORS INTO WS-NEIGHBORS, THEN APPLY
+      * THE STANDARD BIRTH/SURVIVAL/DEATH RULE AGAINST WS-CELL.
+      *----------------------------------------------------------*
+       2500-STEP-CELL.
+           PERFORM VARYING WS-ROW FROM 1 BY 1
+                   UNTIL WS-ROW > CT-CANVAS-HEIGHT
+              PERFORM VARYING WS-COL FROM 1 BY 1
+                      UNTIL WS-COL > CT-CANVAS-WIDTH
+                 PERFORM 2550-COUNT-NEIGHBORS
+                 THRU  F-2550-COUNT-NEIGHBORS
+              END-PERFORM
+           END-PERFORM.
+
+           PERFORM VARYING WS-ROW FROM 1 BY 1
+                   UNTIL WS-ROW > CT-CANVAS-HEIGHT
+              PERFORM VARYING WS-COL FROM 1 BY 1
+                      UNTIL WS-COL > CT-CANVAS-WIDTH
+                 EVALUATE TRUE
+                     WHEN WS-CELL(WS-ROW WS-COL) = 1
+                          AND WS-NEIGHBORS(WS-ROW WS-COL) < 2
+                        MOVE 0 TO WS-CELL(WS-ROW WS-COL)
+                     WHEN WS-CELL(WS-ROW WS-COL) = 1
+                          AND WS-NEIGHBORS(WS-ROW WS-COL) > 3
+                        MOVE 0 TO WS-CELL(WS-ROW WS-COL)
+                     WHEN WS-CELL(WS-ROW WS-COL) = 0
+                          AND WS-NEIGHBORS(WS-ROW WS-COL) = 3
+                        MOVE 1 TO WS-CELL(WS-ROW WS-COL)
+                 END-EVALUATE
+              END-PERFORM
+           END-PERFORM.
+
+           PERFORM 2600-RENDER-CELLS
+           THRU  F-2600-RENDER-CELLS.
+       F-2500-STEP-CELL. EXIT.
+
+       2550-COUNT-NEIGHBORS.
+           MOVE 0 TO WS-LIVE-COUNT.
+           PERFORM VARYING WS-DELTA-ROW FROM -1 BY 1
+                   UNTIL WS-DELTA-ROW > 1
+              PERFORM VARYING WS-DELTA-COL FROM -1 BY 1
+                      UNTIL WS-DELTA-COL > 1
+                 IF NOT (WS-DELTA-ROW = 0 AND WS-DELTA-COL = 0)
+                    COMPUTE WS-NEIGHBOR-ROW = WS-ROW + WS-DELTA-ROW
+                    COMPUTE WS-NEIGHBOR-COL = WS-COL + WS-DELTA-COL
+                    IF WS-NEIGHBOR-ROW >= 1
+                       AND WS-NEIGHBOR-ROW <= CT-CANVAS-HEIGHT
+                       AND WS-NEIGHBOR-COL >= 1
+                       AND WS-NEIGHBOR-COL <= CT-CANVAS-WIDTH
+                       IF WS-CELL(WS-NEIGHBOR-ROW WS-NEIGHBOR-COL) = 1
+                          ADD 1 TO WS-LIVE-COUNT
+                       END-IF
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+           MOVE WS-LIVE-COUNT TO WS-NEIGHBORS(WS-ROW WS-COL).
+       F-2550-COUNT-NEIGHBORS. EXIT.
+
+      *----------------------------------------------------------*
+      * FLATTEN THE WS-CELL GRID INTO WS-LINE SO THE EXISTING
+      * DISPLAY / HISTORY / PRINT PARAGRAPHS CAN HANDLE EITHER
+      * PROCESSING MODE WITHOUT CHANGE.
+      *----------------------------------------------------------*
+       2600-RENDER-CELLS.
+           PERFORM VARYING WS-ROW FROM 1 BY 1
+                   UNTIL WS-ROW > CT-CANVAS-HEIGHT
+              MOVE CT-DOT-LINE TO WS-LINE(WS-ROW)
+              PERFORM VARYING WS-COL FROM 1 BY 1
+                      UNTIL WS-COL > CT-CANVAS-WIDTH
+                 IF WS-CELL(WS-ROW WS-COL) = 1
+                    MOVE CT-CELL-ALIVE TO WS-LINE(WS-ROW)(WS-COL:1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+       F-2600-RENDER-CELLS. EXIT.
+
+      *----------------------------------------------------------*
+      * WRITE OUT THE STATISTICS FOR THIS TURN: THE FOUR LINE-
+      * DRAWING GLYPH COUNTS TALLIED AS THEY WERE DRAWN BY
+      * 2000-PROCESS (NOT A GRID RESCAN, SINCE WS-LINE ACCUMULATES
+      * ACROSS TURNS AND WOULD OTHERWISE DOUBLE-COUNT EARLIER
+      * TURNS' GLYPHS) PLUS THE ENDPOINT SPAN FOR THIS TURN.
+      *----------------------------------------------------------*
+       2700-COMPUTE-STATS.
+           COMPUTE WS-SPAN =
+              FUNCTION SQRT(
+                 (WS-X(2) - WS-X(1)) ** 2 + (WS-Y(2) - WS-Y(1)) ** 2).
+
+           MOVE SPACES          TO ST-RECORD.
+           MOVE WS-TURN-NO      TO ST-TURN.
+           MOVE WS-PIPE-COUNT   TO ST-PIPE-COUNT.
+           MOVE WS-DASH-COUNT   TO ST-DASH-COUNT.
+           MOVE WS-FSLASH-COUNT TO ST-FSLASH-COUNT.
+           MOVE WS-BSLASH-COUNT TO ST-BSLASH-COUNT.
+           MOVE WS-SPAN         TO ST-SPAN.
+           WRITE ST-RECORD.
+           IF WS-FS-STATS NOT = '00'
+              MOVE 'STATS-FILE' TO WS-ABEND-FILE-NAME
+              MOVE WS-FS-STATS  TO WS-ABEND-STATUS
+              PERFORM 9990-ABEND-FILE-ERROR
+              THRU  F-9990-ABEND-FILE-ERROR
+           END-IF.
+       F-2700-COMPUTE-STATS. EXIT.
+
        3000-CALC-NEXT-STEP.
       * Next idea: Create a line with both points and calculating all
       * possible combinations between both points.
-      * 
-      * Formula for a line given two points: a * (Vec2 - Vec1) + Vec1 
+      *
+      * Formula for a line given two points: a * (Vec2 - Vec1) + Vec1
       * Vec 4 is Vec2 - Vec1
 
            MOVE     WS-VECTORS(4) TO WS-VECTORS(5).
@@ -165,12 +938,76 @@
 
 
        9999-FINAL.
-           PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT > 40
-                   MOVE 40 TO WS-TEMP(1)
+           PERFORM VARYING WS-COUNT FROM 1 BY 1
+                   UNTIL WS-COUNT > CT-CANVAS-HEIGHT
+                   MOVE CT-CANVAS-HEIGHT TO WS-TEMP(1)
                    SUBTRACT WS-COUNT FROM WS-TEMP(1)
+                   ADD 1 TO WS-TEMP(1)
                    MOVE WS-LINE(WS-TEMP(1)) TO SC-LINE
                    MOVE WS-TEMP(1)          TO SC-LINE-COUNT
                    DISPLAY GRID-SCREEN
-      *            ACCEPT BLANK-SCREEN TIMEOUT CT-WAIT
-           END-PERFORM.           
+                   ACCEPT BLANK-SCREEN TIME-OUT CT-WAIT
+                   MOVE SPACES  TO PR-RECORD
+                   IF WS-COUNT = 1
+                      MOVE '1' TO PR-CTRL
+                   ELSE
+                      MOVE ' ' TO PR-CTRL
+                   END-IF
+                   MOVE SC-LINE       TO PR-LINE
+                   MOVE SC-LINE-COUNT TO PR-LINE-COUNT
+                   WRITE PR-RECORD
+                   IF WS-FS-PRINT NOT = '00'
+                      MOVE 'PRINT-FILE' TO WS-ABEND-FILE-NAME
+                      MOVE WS-FS-PRINT  TO WS-ABEND-STATUS
+                      PERFORM 9990-ABEND-FILE-ERROR
+                      THRU  F-9990-ABEND-FILE-ERROR
+                   END-IF
+           END-PERFORM.
+
+           PERFORM 9500-WRITE-HISTORY
+           THRU  F-9500-WRITE-HISTORY.
        F-9999-FINAL. EXIT.
+
+      *----------------------------------------------------------*
+      * ONE RENDER-HIST RECORD PER GRID LINE, TAGGED WITH THE
+      * TURN NUMBER AND THE TIMESTAMP STAMPED AT THE TOP OF
+      * THE TURN, SO AN OVERNIGHT RUN CAN BE REPLAYED LATER.
+      *----------------------------------------------------------*
+       9500-WRITE-HISTORY.
+           PERFORM VARYING WS-COUNT FROM 1 BY 1
+                   UNTIL WS-COUNT > CT-CANVAS-HEIGHT
+                   MOVE SPACES            TO RH-RECORD
+                   MOVE WS-TURN-NO        TO RH-TURN
+                   MOVE WS-FECHA          TO RH-TIMESTAMP
+                   MOVE WS-COUNT          TO RH-LINE-NO
+                   MOVE WS-LINE(WS-COUNT) TO RH-LINE-TEXT
+                   WRITE RH-RECORD
+                   IF WS-FS-HIST NOT = '00'
+                      MOVE 'RENDER-HIST-FILE' TO WS-ABEND-FILE-NAME
+                      MOVE WS-FS-HIST         TO WS-ABEND-STATUS
+                      PERFORM 9990-ABEND-FILE-ERROR
+                      THRU  F-9990-ABEND-FILE-ERROR
+                   END-IF
+           END-PERFORM.
+       F-9500-WRITE-HISTORY. EXIT.
+
+      *----------------------------------------------------------*
+      * RECORD THE TURN JUST COMPLETED SO A RESTARTED RUN CAN
+      * PICK UP AT THE NEXT TURN INSTEAD OF FROM SCRATCH.
+      *----------------------------------------------------------*
+       4000-WRITE-CHECKPOINT.
+           MOVE SPACES             TO CP-RECORD.
+           MOVE WS-TURN-NO         TO CP-TURN.
+           MOVE WS-X(1)            TO CP-X1.
+           MOVE WS-Y(1)            TO CP-Y1.
+           MOVE WS-X(2)            TO CP-X2.
+           MOVE WS-Y(2)            TO CP-Y2.
+           MOVE WS-SHAPE-READ-COUNT TO CP-SHAPE-COUNT.
+           WRITE CP-RECORD.
+           IF WS-FS-CHKPT NOT = '00'
+              MOVE 'CHECKPOINT-FILE' TO WS-ABEND-FILE-NAME
+              MOVE WS-FS-CHKPT       TO WS-ABEND-STATUS
+              PERFORM 9990-ABEND-FILE-ERROR
+              THRU  F-9990-ABEND-FILE-ERROR
+           END-IF.
+       F-4000-WRITE-CHECKPOINT. EXIT.
